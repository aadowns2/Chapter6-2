@@ -0,0 +1,197 @@
+       Identification Division.
+           Program-ID. OfficeSummary.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. August 09, 2026.
+               Date-Compiled.
+               Security.
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+           Input-Output Section.
+               File-Control.
+                   Select PayrollReport assign to PayRpt
+                       File Status is File_Status
+                       Organization is Indexed
+                       Access Mode is Sequential
+                       Record Key is PR-EmployeeNumber.
+
+                   Select OfficeSummaryFile assign to OfcSumm
+                       Organization is Line Sequential
+                       File Status is OfcSumm-Status.
+
+               I-O-Control.
+
+       Data Division.
+           File Section.
+               FD  PayrollReport
+                   Record Contains 182 characters.
+                   01  EmployeeRecord                      PIC X(182).
+                   01  EmployeeRecord-Keyed.
+                       05  PR-EmployeeNumber               PIC X(05).
+                       05                                  PIC X(177).
+
+               FD  OfficeSummaryFile
+                   Record Contains 132 characters.
+                   01  OfcSummPrintLine                    PIC X(132).
+
+           Working-Storage Section.
+               COPY "Misc.cpy".
+               COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+               COPY "HeaderMain.cpy".
+               COPY "EmployeeRecord.cpy".
+
+               01  OfcSumm-Status                       PIC X(02).
+
+               01  WS-Grand-Headcount                   PIC 9(05)   COMP value 0.
+               01  WS-Grand-Payroll                     PIC S9(9)V99 value 0.
+
+               01  OfficeSummaryTable.
+                   05  OfficeSummaryEntry OCCURS 50 TIMES
+                           INDEXED BY OS-Idx.
+                       10  OS-Office                    PIC X(02).
+                       10  OS-Headcount                 PIC 9(05).
+                       10  OS-Total-Payroll             PIC S9(9)V99.
+
+               01  OfficeHeading2.
+                   05                      PIC X(17)               value spaces.
+                   05                      PIC X(40)               value "Office Headcount and Payroll Cost Dashboard".
+
+               01  OfficeColumnHeadings.
+                   05                      PIC X(06)               value "Office".
+                   05                      PIC X(6)                value spaces.
+                   05                      PIC X(09)               value "Headcount".
+                   05                      PIC X(6)                value spaces.
+                   05                      PIC X(18)               value "Total Payroll Cost".
+
+               01  OfficeDetailLine.
+                   05  OD-Office                           PIC X(06).
+                   05                                      PIC X(6) value spaces.
+                   05  OD-Headcount                        PIC ZZZZ9.
+                   05                                      PIC X(10) value spaces.
+                   05  OD-Total-Payroll                    PIC $Z(7)9.99.
+
+               01  OfficeTotalLine.
+                   05                                      PIC X(15)   value spaces.
+                   05                                      PIC X(20)   value "Grand Totals:".
+                   05                                      PIC X(5)    value spaces.
+                   05  OT-Headcount                        PIC ZZZZ9.
+                   05                                      PIC X(10)   value spaces.
+                   05  OT-Total-Payroll                    PIC $Z(7)9.99.
+
+       Procedure Division.
+           Initilization.
+               PERFORM 100-Open-Files
+               PERFORM 600-FormatDate
+               PERFORM 700-FormatTime
+               PERFORM 110-Init-Office-Table
+               PERFORM 200-Read-Records
+               PERFORM 400-Accumulate-Record
+                   UNTIL WS-Eof
+               PERFORM 300-Write-Heading
+               PERFORM 450-Write-Dashboard
+               PERFORM 500-Close-Files.
+               STOP RUN.
+
+           100-Open-Files.
+               OPEN INPUT PayrollReport
+                   CALL "Validations" USING File_Status, "OFFICESUMM"
+               OPEN OUTPUT OfficeSummaryFile
+                   CALL "Validations" USING OfcSumm-Status, "OFFICESUMM".
+
+           110-Init-Office-Table.
+               PERFORM 115-Init-Office-Entry
+                   VARYING OS-Idx FROM 1 BY 1
+                   UNTIL OS-Idx > 50.
+
+           115-Init-Office-Entry.
+               MOVE SPACES TO OS-Office (OS-Idx)
+               MOVE 0 TO OS-Headcount (OS-Idx)
+               MOVE 0 TO OS-Total-Payroll (OS-Idx).
+
+           200-Read-Records.
+               READ PayrollReport NEXT RECORD
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       MOVE EmployeeRecord TO EmployeeRecords
+               END-READ.
+
+           300-Write-Heading.
+               MOVE SPACES TO OfcSummPrintLine
+               WRITE OfcSummPrintLine FROM HeaderMain AFTER ADVANCING PAGE
+               WRITE OfcSummPrintLine FROM OfficeHeading2 AFTER ADVANCING 1
+               WRITE OfcSummPrintLine FROM HeaderMain3 AFTER ADVANCING 2
+               WRITE OfcSummPrintLine FROM OfficeColumnHeadings AFTER ADVANCING 2.
+
+           400-Accumulate-Record.
+               PERFORM 420-Search-Office-Table
+               IF OS-Idx > 50
+                   PERFORM 425-Add-Office-Entry
+               END-IF
+               IF OS-Idx NOT > 50
+                   ADD 1 TO OS-Headcount (OS-Idx)
+                   ADD AnnualSalary TO OS-Total-Payroll (OS-Idx)
+               END-IF
+               PERFORM 200-Read-Records.
+
+           420-Search-Office-Table.
+               PERFORM 430-Search-One-Entry
+                   VARYING OS-Idx FROM 1 BY 1
+                   UNTIL OS-Idx > 50
+                       OR OS-Office (OS-Idx) = OfficeNumber.
+
+           430-Search-One-Entry.
+               CONTINUE.
+
+           425-Add-Office-Entry.
+               PERFORM 430-Search-One-Entry
+                   VARYING OS-Idx FROM 1 BY 1
+                   UNTIL OS-Idx > 50
+                       OR OS-Office (OS-Idx) = SPACES
+               IF OS-Idx NOT > 50
+                   MOVE OfficeNumber TO OS-Office (OS-Idx)
+               END-IF.
+
+           450-Write-Dashboard.
+               PERFORM 460-Write-Office-Line
+                   VARYING OS-Idx FROM 1 BY 1
+                   UNTIL OS-Idx > 50
+               MOVE WS-Grand-Headcount TO OT-Headcount
+               MOVE WS-Grand-Payroll TO OT-Total-Payroll
+               MOVE SPACES TO OfcSummPrintLine
+               WRITE OfcSummPrintLine FROM OfficeTotalLine AFTER ADVANCING 2.
+
+           460-Write-Office-Line.
+               IF OS-Office (OS-Idx) NOT = SPACES
+                   MOVE OS-Office (OS-Idx) TO OD-Office
+                   MOVE OS-Headcount (OS-Idx) TO OD-Headcount
+                   MOVE OS-Total-Payroll (OS-Idx) TO OD-Total-Payroll
+                   ADD OS-Headcount (OS-Idx) TO WS-Grand-Headcount
+                   ADD OS-Total-Payroll (OS-Idx) TO WS-Grand-Payroll
+                   MOVE SPACES TO OfcSummPrintLine
+                   WRITE OfcSummPrintLine FROM OfficeDetailLine
+                       AFTER ADVANCING 1
+               END-IF.
+
+           500-Close-Files.
+               CLOSE PayrollReport
+               CLOSE OfficeSummaryFile.
+
+           600-FormatDate.
+               CALL "DateFormat" USING LK_Current_Date
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO HeaderDate.
+
+           700-FormatTime.
+               CALL "TimeFormats" USING LK_Current_Time
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO HeaderTime.
+
+       End Program OfficeSummary.
