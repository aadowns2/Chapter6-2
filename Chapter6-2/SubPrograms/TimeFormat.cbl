@@ -22,8 +22,11 @@
                WHEN > 00 AND < 12
                    MOVE LK_Current_Hours TO WS_Hours
                    MOVE 'AM' TO WS_AM_PM
+               WHEN = 12
+                   MOVE 12 TO WS_Hours
+                   MOVE 'PM' TO WS_AM_PM
                WHEN > 12
-                   MOVE LK_Current_Hours TO WS_Hours
+                   COMPUTE WS_Hours = LK_Current_Hours - 12
                    MOVE 'PM' TO WS_AM_PM
            END-EVALUATE
                    
@@ -31,4 +34,4 @@
            MOVE LK_Current_Second TO WS_Second
            MOVE WS_Time TO LK_Current_Time
        
-       EXIT PROGRAM.
\ No newline at end of file
+       EXIT PROGRAM.
