@@ -1,25 +1,99 @@
       $set ilusing "System.Windows.Forms"
-       
+
        Identification Division.
            Program-ID. Validations.
+
+       Environment Division.
+           Input-Output Section.
+           File-Control.
+               Select ErrLog assign to ErrLog
+                   Organization is Line Sequential
+                   File Status is WS-ErrLog-Status.
+
        Data Division.
-       
+           File Section.
+           FD  ErrLog
+               Record Contains 80 characters.
+               01  ErrLogRecord                        PIC X(80).
+
            Working-Storage Section.
-           01  ValidationCodes                         PIC X(35).
+           01  ValidationCodes                         PIC X(40).
                88  File_Error                          value "Error in opening files".
                88  File_Success                        value "File open successful".
-           
+
+           COPY "Misc.cpy".
+
+           01  WS-ErrLog-Status                        PIC X(02).
+
+           COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+
+           01  ErrLogLine.
+               05  EL-Program                          PIC X(12).
+               05                                      PIC X(01)   value space.
+               05  EL-File-Status                       PIC X(02).
+               05                                      PIC X(01)   value space.
+               05  EL-Date                              PIC 9(02)/9(02)/9(04).
+               05                                      PIC X(01)   value space.
+               05  EL-Time                              PIC 9(02)9(02)9(02).
+               05                                      PIC X(49)   value spaces.
+
            Linkage Section.
            01  LK_File_Status                         PIC X(2).
-           
-       Procedure Division USING LK_File_Status.
-           EVALUATE LK_File_Status
-                   WHEN EQUAL TO 00
+           01  LK-Program-Name                         PIC X(12).
+
+       Procedure Division USING LK_File_Status, LK-Program-Name.
+           MOVE LK_File_Status TO File_Status
+           EVALUATE TRUE
+                   WHEN File-Status-Good
                        SET File_Success TO TRUE
-                           DISPLAY ValidationCodes
-                   WHEN GREATER THAN 00
+                       DISPLAY ValidationCodes
+                   WHEN File-Status-Eof
+                       MOVE "End of file reached" TO ValidationCodes
+                       DISPLAY ValidationCodes
+                   WHEN File-Status-Duplicate-Key
+                       MOVE "Duplicate key - record already on file"
+                           TO ValidationCodes
+                       DISPLAY ValidationCodes
+                       PERFORM 900-Log-Error
+                   WHEN File-Status-Not-Found
+                       MOVE "Record not found on file"
+                           TO ValidationCodes
+                       DISPLAY ValidationCodes
+                       PERFORM 900-Log-Error
+                   WHEN File-Status-File-Not-Found
+                       MOVE "File not found"
+                           TO ValidationCodes
+                       DISPLAY ValidationCodes
+                       PERFORM 900-Log-Error
+                   WHEN OTHER
                        SET File_Error TO TRUE
-                           DISPLAY ValidationCodes
-                       STOP RUN
+                       DISPLAY ValidationCodes
+                       PERFORM 900-Log-Error
            END-EVALUATE.
-       EXIT.
\ No newline at end of file
+           GOBACK.
+
+       900-Log-Error.
+           CALL "DateFormat" USING LK_Current_Date
+           CALL "TimeFormats" USING LK_Current_Time
+
+           MOVE SPACES TO ErrLogLine
+           MOVE LK-Program-Name TO EL-Program
+           MOVE LK_File_Status TO EL-File-Status
+           MOVE LK_Current_Month TO LK_Date_MDY_Month
+           MOVE LK_Current_Day TO LK_Date_MDY_Day
+           MOVE LK_Current_Year TO LK_Date_MDY_Year
+           MOVE LK_Date_MDY_Numeric TO EL-Date
+           MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+           MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+           MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+           MOVE LK_Time_HMS_Numeric TO EL-Time
+
+           OPEN EXTEND ErrLog
+           IF WS-ErrLog-Status NOT = "00"
+               OPEN OUTPUT ErrLog
+           END-IF
+
+           MOVE SPACES TO ErrLogRecord
+           MOVE ErrLogLine TO ErrLogRecord
+           WRITE ErrLogRecord
+           CLOSE ErrLog.
