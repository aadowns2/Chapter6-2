@@ -0,0 +1,102 @@
+       Identification Division.
+           Program-ID. EmpValidate.
+
+       Data Division.
+
+           Working-Storage Section.
+           01  WS-Territory-Low                    PIC X(02)   value "01".
+           01  WS-Territory-High                    PIC X(02)   value "20".
+           01  WS-Office-Low                       PIC X(02)   value "01".
+           01  WS-Office-High                      PIC X(02)   value "20".
+           01  WS-BR-Weighted-Sum                  PIC 9(05)   value 0.
+           01  WS-BR-Checksum-Quotient             PIC 9(04)   value 0.
+           01  WS-BR-Checksum                      PIC 9(01)   value 0.
+
+           Linkage Section.
+           01  LK-EmployeeNumber                   PIC X(05).
+           01  LK-TerritoryNumber                  PIC X(02).
+           01  LK-OfficeNumber                     PIC X(02).
+           01  LK-SocialSecurityNumber             PIC 9(09).
+           01  LK-SSN-Parts redefines LK-SocialSecurityNumber.
+               05  LK-SSN-Area                      PIC 9(03).
+               05  LK-SSN-Group                     PIC 9(02).
+               05  LK-SSN-Serial                    PIC 9(04).
+           01  LK-BankRoutingNumber                 PIC 9(09).
+           01  LK-BR-Digits redefines LK-BankRoutingNumber.
+               05  LK-BR-Digit                      PIC 9 OCCURS 9 TIMES.
+           01  LK-Valid-Switch                      PIC X(01).
+               88  LK-Entry-Valid                      value "Y".
+               88  LK-Entry-Invalid                     value "N".
+           01  LK-Reject-Reason                     PIC X(40).
+
+       Procedure Division USING LK-EmployeeNumber, LK-TerritoryNumber,
+               LK-OfficeNumber, LK-SocialSecurityNumber,
+               LK-BankRoutingNumber, LK-Valid-Switch, LK-Reject-Reason.
+
+           SET LK-Entry-Valid TO TRUE
+           MOVE SPACES TO LK-Reject-Reason
+
+           IF LK-EmployeeNumber = SPACES OR LK-EmployeeNumber NOT NUMERIC
+               SET LK-Entry-Invalid TO TRUE
+               MOVE "Employee Number must be numeric"
+                   TO LK-Reject-Reason
+           END-IF
+
+           IF LK-Entry-Valid
+               IF LK-TerritoryNumber NOT NUMERIC
+                   OR LK-TerritoryNumber < WS-Territory-Low
+                   OR LK-TerritoryNumber > WS-Territory-High
+                   SET LK-Entry-Invalid TO TRUE
+                   MOVE "Territory Number outside known range"
+                       TO LK-Reject-Reason
+               END-IF
+           END-IF
+
+           IF LK-Entry-Valid
+               IF LK-OfficeNumber NOT NUMERIC
+                   OR LK-OfficeNumber < WS-Office-Low
+                   OR LK-OfficeNumber > WS-Office-High
+                   SET LK-Entry-Invalid TO TRUE
+                   MOVE "Office Number is outside the known range"
+                       TO LK-Reject-Reason
+               END-IF
+           END-IF
+
+           IF LK-Entry-Valid
+               IF LK-SocialSecurityNumber NOT NUMERIC
+                   SET LK-Entry-Invalid TO TRUE
+                   MOVE "Social Security Number must be 9 digits"
+                       TO LK-Reject-Reason
+               END-IF
+           END-IF
+
+           IF LK-Entry-Valid
+               IF LK-SSN-Area = 000 OR LK-SSN-Area = 666
+                       OR LK-SSN-Area > 899
+                       OR LK-SSN-Group = 00
+                       OR LK-SSN-Serial = 0000
+                   SET LK-Entry-Invalid TO TRUE
+                   MOVE "Social Security Number fails format"
+                       TO LK-Reject-Reason
+               END-IF
+           END-IF
+
+           IF LK-Entry-Valid AND LK-BankRoutingNumber NOT = 0
+               COMPUTE WS-BR-Weighted-Sum =
+                   (3 * (LK-BR-Digit (1) + LK-BR-Digit (4)
+                           + LK-BR-Digit (7)))
+                   + (7 * (LK-BR-Digit (2) + LK-BR-Digit (5)
+                           + LK-BR-Digit (8)))
+                   + (1 * (LK-BR-Digit (3) + LK-BR-Digit (6)
+                           + LK-BR-Digit (9)))
+               DIVIDE WS-BR-Weighted-Sum BY 10
+                   GIVING WS-BR-Checksum-Quotient
+                   REMAINDER WS-BR-Checksum
+               IF WS-BR-Checksum NOT = 0
+                   SET LK-Entry-Invalid TO TRUE
+                   MOVE "Bank Routing Number fails checksum"
+                       TO LK-Reject-Reason
+               END-IF
+           END-IF.
+
+       EXIT PROGRAM.
