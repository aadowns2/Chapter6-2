@@ -0,0 +1,186 @@
+       Identification Division.
+           Program-ID. YearEndSummary.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. August 09, 2026.
+               Date-Compiled.
+               Security.
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+           Input-Output Section.
+               File-Control.
+                   Select PayrollReport assign to PayRpt
+                       File Status is File_Status
+                       Organization is Indexed
+                       Access Mode is Sequential
+                       Record Key is PR-EmployeeNumber.
+
+                   Select YearEndReportFile assign to YearEndRpt
+                       Organization is Line Sequential
+                       File Status is YearEndRpt-Status.
+
+               I-O-Control.
+
+       Data Division.
+           File Section.
+               FD  PayrollReport
+                   Record Contains 182 characters.
+                   01  EmployeeRecord                      PIC X(182).
+                   01  EmployeeRecord-Keyed.
+                       05  PR-EmployeeNumber               PIC X(05).
+                       05                                  PIC X(177).
+
+               FD  YearEndReportFile
+                   Record Contains 132 characters.
+                   01  YearEndPrintLine                    PIC X(132).
+
+           Working-Storage Section.
+               COPY "Misc.cpy".
+               COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+               COPY "HeaderMain.cpy".
+               COPY "EmployeeRecord.cpy".
+
+               01  YearEndRpt-Status                   PIC X(02).
+
+               01  WS-Federal-Withholding-Rate          PIC V99     value .22.
+               01  WS-Federal-Withholding               PIC S9(7)V99.
+               01  WS-Net-Salary                        PIC S9(7)V99.
+               01  WS-Total-Salary                      PIC S9(8)V99 value 0.
+               01  WS-Total-Withholding                 PIC S9(8)V99 value 0.
+               01  WS-Total-Net                          PIC S9(8)V99 value 0.
+
+               01  YearEndHeading2.
+                   05                      PIC X(17)               value spaces.
+                   05                      PIC X(41)               value "Year-End Employee Earnings Summary".
+
+               01  YearEndColumnHeadings.
+                   05                      PIC X(10)               value "Emp Number".
+                   05                      PIC X(5)                value spaces.
+                   05                      PIC X(20)               value "Employee Name".
+                   05                      PIC X(5)                value spaces.
+                   05                      PIC X(11)               value "SSN".
+                   05                      PIC X(4)                value spaces.
+                   05                      PIC X(3)                value "Cur".
+                   05                      PIC X(2)                value spaces.
+                   05                      PIC X(14)               value "Annual Salary".
+                   05                      PIC X(3)                value spaces.
+                   05                      PIC X(14)               value "Fed Withheld".
+                   05                      PIC X(3)                value spaces.
+                   05                      PIC X(14)               value "Net Pay".
+
+               01  YearEndDetailLine.
+                   05  YE-EmployeeNumber                   PIC X(10).
+                   05                                      PIC X(5) value spaces.
+                   05  YE-EmployeeName                     PIC X(20).
+                   05                                      PIC X(5) value spaces.
+                   05  YE-SSNumber-Masked                  PIC X(11).
+                   05                                      PIC X(4) value spaces.
+                   05  YE-CurrencyCode                     PIC X(3).
+                   05                                      PIC X(2) value spaces.
+                   05  YE-AnnualSalary                     PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  YE-Withholding                      PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  YE-NetSalary                        PIC $Z(5)9.99.
+
+               01  YearEndTotalLine.
+                   05                                      PIC X(15)   value spaces.
+                   05                                      PIC X(20)   value "Grand Totals:".
+                   05                                      PIC X(5)    value spaces.
+                   05  YT-Total-Salary                     PIC $Z(6)9.99.
+                   05                                      PIC X(3)    value spaces.
+                   05  YT-Total-Withholding                PIC $Z(6)9.99.
+                   05                                      PIC X(3)    value spaces.
+                   05  YT-Total-Net                        PIC $Z(6)9.99.
+
+       Procedure Division.
+           Initilization.
+               PERFORM 100-Open-Files
+               PERFORM 600-FormatDate
+               PERFORM 700-FormatTime
+               PERFORM 300-Write-Heading
+               PERFORM 200-Read-Records
+               PERFORM 400-Write-Records
+                   UNTIL WS-Eof
+               PERFORM 450-Write-Totals
+               PERFORM 500-Close-Files.
+               STOP RUN.
+
+           100-Open-Files.
+               OPEN INPUT PayrollReport
+                   CALL "Validations" USING File_Status, "YEARENDSUMM"
+               OPEN OUTPUT YearEndReportFile
+                   CALL "Validations" USING YearEndRpt-Status, "YEARENDSUMM".
+
+           200-Read-Records.
+               READ PayrollReport NEXT RECORD
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       MOVE EmployeeRecord TO EmployeeRecords
+               END-READ.
+
+           300-Write-Heading.
+               MOVE SPACES TO YearEndPrintLine
+               WRITE YearEndPrintLine FROM HeaderMain AFTER ADVANCING PAGE
+               WRITE YearEndPrintLine FROM YearEndHeading2 AFTER ADVANCING 1
+               WRITE YearEndPrintLine FROM HeaderMain3 AFTER ADVANCING 2
+               WRITE YearEndPrintLine FROM YearEndColumnHeadings AFTER ADVANCING 2.
+
+           400-Write-Records.
+               PERFORM 420-Compute-Withholding
+               PERFORM 440-Mask-SSN
+               MOVE EmployeeNumber TO YE-EmployeeNumber
+               MOVE EmployeeName TO YE-EmployeeName
+               MOVE CurrencyCode TO YE-CurrencyCode
+               MOVE AnnualSalary TO YE-AnnualSalary
+               MOVE WS-Federal-Withholding TO YE-Withholding
+               MOVE WS-Net-Salary TO YE-NetSalary
+               ADD AnnualSalary TO WS-Total-Salary
+               ADD WS-Federal-Withholding TO WS-Total-Withholding
+               ADD WS-Net-Salary TO WS-Total-Net
+               MOVE SPACES TO YearEndPrintLine
+               WRITE YearEndPrintLine FROM YearEndDetailLine AFTER ADVANCING 1
+               PERFORM 200-Read-Records.
+
+           420-Compute-Withholding.
+               COMPUTE WS-Federal-Withholding =
+                   AnnualSalary * WS-Federal-Withholding-Rate
+               COMPUTE WS-Net-Salary =
+                   AnnualSalary - WS-Federal-Withholding.
+
+           440-Mask-SSN.
+               MOVE SocialSecurityNumber TO SSNumber
+               STRING "XXX-XX-" DELIMITED BY SIZE
+                       ThirdDigits DELIMITED BY SIZE
+                   INTO YE-SSNumber-Masked.
+
+           450-Write-Totals.
+               MOVE WS-Total-Salary TO YT-Total-Salary
+               MOVE WS-Total-Withholding TO YT-Total-Withholding
+               MOVE WS-Total-Net TO YT-Total-Net
+               MOVE SPACES TO YearEndPrintLine
+               WRITE YearEndPrintLine FROM YearEndTotalLine AFTER ADVANCING 2.
+
+           500-Close-Files.
+               CLOSE PayrollReport
+               CLOSE YearEndReportFile.
+
+           600-FormatDate.
+               CALL "DateFormat" USING LK_Current_Date
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO HeaderDate.
+
+           700-FormatTime.
+               CALL "TimeFormats" USING LK_Current_Time
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO HeaderTime.
+
+       End Program YearEndSummary.
