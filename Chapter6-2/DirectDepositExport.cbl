@@ -0,0 +1,136 @@
+       Identification Division.
+           Program-ID. DirectDepositExport.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. August 09, 2026.
+               Date-Compiled.
+               Security.
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+           Input-Output Section.
+               File-Control.
+                   Select PayrollReport assign to PayRpt
+                       File Status is File_Status
+                       Organization is Indexed
+                       Access Mode is Sequential
+                       Record Key is PR-EmployeeNumber.
+
+                   Select BankFile assign to BankFile
+                       Organization is Line Sequential
+                       File Status is BankFile-Status.
+
+               I-O-Control.
+
+       Data Division.
+           File Section.
+               FD  PayrollReport
+                   Record Contains 182 characters.
+                   01  EmployeeRecord                      PIC X(182).
+                   01  EmployeeRecord-Keyed.
+                       05  PR-EmployeeNumber               PIC X(05).
+                       05                                  PIC X(177).
+
+               FD  BankFile
+                   Record Contains 80 characters.
+                   01  BankFileLine                        PIC X(80).
+
+           Working-Storage Section.
+               COPY "Misc.cpy".
+               COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+               COPY "EmployeeRecord.cpy".
+
+               01  BankFile-Status                     PIC X(02).
+               01  WS-Deposit-Count                    PIC 9(05)   COMP value 0.
+               01  WS-Skip-Count                       PIC 9(05)   COMP value 0.
+               01  WS-Total-Deposit-Amount             PIC S9(9)V99 value 0.
+
+               01  BankHeaderLine.
+                   05                                  PIC X(06)   value "HEADER".
+                   05                                  PIC X(01)   value spaces.
+                   05  BH-Date                          PIC 9(02)/9(02)/9(04).
+                   05                                  PIC X(65)   value spaces.
+
+               01  BankDetailLine.
+                   05                                  PIC X(06)   value "DETAIL".
+                   05                                  PIC X(01)   value spaces.
+                   05  BD-RoutingNumber                 PIC 9(09).
+                   05                                  PIC X(01)   value spaces.
+                   05  BD-AccountNumber                 PIC X(17).
+                   05                                  PIC X(01)   value spaces.
+                   05  BD-EmployeeNumber                PIC X(05).
+                   05                                  PIC X(01)   value spaces.
+                   05  BD-EmployeeName                  PIC X(20).
+                   05                                  PIC X(01)   value spaces.
+                   05  BD-DepositAmount                 PIC 9(07)V99.
+
+               01  BankTotalLine.
+                   05                                  PIC X(06)   value "TOTAL ".
+                   05                                  PIC X(01)   value spaces.
+                   05  BT-Deposit-Count                 PIC 9(05).
+                   05                                  PIC X(01)   value spaces.
+                   05  BT-Total-Amount                  PIC 9(09)V99.
+
+       Procedure Division.
+           Initilization.
+               PERFORM 100-Open-Files
+               PERFORM 600-FormatDate
+               PERFORM 300-Write-Header
+               PERFORM 200-Read-Records
+               PERFORM 400-Write-Records
+                   UNTIL WS-Eof
+               PERFORM 450-Write-Total
+               PERFORM 500-Close-Files.
+               STOP RUN.
+
+           100-Open-Files.
+               OPEN INPUT PayrollReport
+                   CALL "Validations" USING File_Status, "DIRECTDEPST"
+               OPEN OUTPUT BankFile
+                   CALL "Validations" USING BankFile-Status, "DIRECTDEPST".
+
+           200-Read-Records.
+               READ PayrollReport NEXT RECORD
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       MOVE EmployeeRecord TO EmployeeRecords
+               END-READ.
+
+           300-Write-Header.
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO BH-Date
+               WRITE BankFileLine FROM BankHeaderLine.
+
+           400-Write-Records.
+               IF BankRoutingNumber NOT = 0 AND Employee-Active
+                   MOVE BankRoutingNumber TO BD-RoutingNumber
+                   MOVE BankAccountNumber TO BD-AccountNumber
+                   MOVE EmployeeNumber TO BD-EmployeeNumber
+                   MOVE EmployeeName TO BD-EmployeeName
+                   MOVE Biweekly-Gross TO BD-DepositAmount
+                   WRITE BankFileLine FROM BankDetailLine
+                   ADD 1 TO WS-Deposit-Count
+                   ADD Biweekly-Gross TO WS-Total-Deposit-Amount
+               ELSE
+                   ADD 1 TO WS-Skip-Count
+               END-IF
+               PERFORM 200-Read-Records.
+
+           450-Write-Total.
+               MOVE WS-Deposit-Count TO BT-Deposit-Count
+               MOVE WS-Total-Deposit-Amount TO BT-Total-Amount
+               WRITE BankFileLine FROM BankTotalLine.
+
+           500-Close-Files.
+               CLOSE PayrollReport
+               CLOSE BankFile.
+
+           600-FormatDate.
+               CALL "DateFormat" USING LK_Current_Date.
+
+       End Program DirectDepositExport.
