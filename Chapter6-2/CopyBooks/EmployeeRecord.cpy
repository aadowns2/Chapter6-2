@@ -0,0 +1,43 @@
+      * EmployeeRecord
+      * Layout of the payroll-detail fields that make up one employee's
+      * 182-byte PayrollReport record.  Shared by Chapter6-2 and the
+      * report programs that read PayrollReport off of it.
+       01  EmployeeRecords.
+           05  EmployeeNumber                      PIC X(5).
+           05                                      PIC X(5) value spaces.
+           05  EmployeeName                        PIC X(20).
+           05                                      PIC X(5) value spaces.
+           05  TerritoryNumber                     PIC X(2).
+           05                                      PIC X(2) value spaces.
+           05  OfficeNumber                        PIC X(2).
+           05                                      PIC X(5) value spaces.
+           05  CurrencyCode                        PIC X(3) value "USD".
+           05                                      PIC X(5) value spaces.
+           05  AnnualSalary                        PIC S9(7)V99.
+           05                                      PIC X(5) value spaces.
+           05  Biweekly-Gross                      PIC S9(7)V99.
+           05  Monthly-Gross                       PIC S9(7)V99.
+           05  SocialSecurityNumber                PIC 9(9).
+           05  SSNumber redefines SocialSecurityNumber.
+               10  FirstDigits                     PIC X(3).
+               10  SecondDigits                    PIC X(2).
+               10  ThirdDigits                     PIC X(4).
+           05                                      PIC X(5) value spaces.
+           05  EmployeeStatus                      PIC X(1) value "A".
+               88  Employee-Active                     value "A".
+               88  Employee-Terminated                 value "T".
+               88  Employee-Leave                      value "L".
+           05                                      PIC X(5) value spaces.
+           05  PayPeriodDate.
+               10  PP-Year                         PIC 9(4).
+               10  PP-Month                        PIC 9(2).
+               10  PP-Day                          PIC 9(2).
+           05  PP-Date-Numeric redefines PayPeriodDate PIC 9(8).
+           05                                      PIC X(5) value spaces.
+           05  BankRoutingNumber                   PIC 9(9) value 0.
+           05                                      PIC X(5) value spaces.
+           05  BankAccountNumber                   PIC X(17) value spaces.
+           05                                      PIC X(5) value spaces.
+           05  DeductionEntry OCCURS 3 TIMES.
+               10  DeductionCode                    PIC X(2) value spaces.
+               10  DeductionAmount                  PIC S9(5)V99 value 0.
