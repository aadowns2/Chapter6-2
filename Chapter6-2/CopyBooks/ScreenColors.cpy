@@ -0,0 +1,11 @@
+      * ScreenColors
+      * Standard screen color values for use with the Foreground-Color
+      * and Background-Color screen clauses.
+       78  Black                                   value 0.
+       78  Blue                                    value 1.
+       78  Green                                   value 2.
+       78  Cyan                                    value 3.
+       78  Red                                     value 4.
+       78  Magenta                                 value 5.
+       78  Yellow                                  value 6.
+       78  White                                   value 7.
