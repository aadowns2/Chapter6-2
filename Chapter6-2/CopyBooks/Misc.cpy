@@ -0,0 +1,12 @@
+      * Misc
+      * Common working-storage items shared across the payroll suite.
+       01  File_Status                         PIC X(02).
+           88  File-Status-Good                    value "00".
+           88  File-Status-Eof                     value "10".
+           88  File-Status-Duplicate-Key           value "22".
+           88  File-Status-Not-Found               value "23".
+           88  File-Status-File-Not-Found          value "35".
+
+       01  WS-Eof-Switch                       PIC X(01)   value "N".
+           88  WS-Eof                              value "Y".
+           88  WS-Not-Eof                          value "N".
