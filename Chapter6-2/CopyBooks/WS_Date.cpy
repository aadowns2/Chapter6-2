@@ -0,0 +1,33 @@
+      * WS_Date
+      * Shared date/time layout.  The Prefix_ data-names are meant to be
+      * changed with REPLACING LEADING ==Prefix== BY ==whatever== so each
+      * program that copies this book gets its own uniquely-named fields.
+       01  Prefix_Current_Date.
+           05  Prefix_Current_Year                 PIC 9(04).
+           05  Prefix_Current_Month                PIC 9(02).
+           05  Prefix_Current_Day                  PIC 9(02).
+
+       01  Prefix_Current_Time.
+           05  Prefix_Current_Hours                PIC 9(02).
+           05  Prefix_Current_Minute               PIC 9(02).
+           05  Prefix_Current_Second               PIC 9(02).
+
+      * Month/Day/Year and Hours/Minutes/Seconds regroupings of the two
+      * items above, used to feed the MM/DD/YYYY and HH MM SS edited
+      * report-header fields.  MOVEing Prefix_Current_Date/Time straight
+      * into an edited field is a group move and never triggers the "/"
+      * and "B" insertion editing; moving the elementary numeric items
+      * below does.
+       01  Prefix_Date_MDY.
+           05  Prefix_Date_MDY_Month               PIC 9(02).
+           05  Prefix_Date_MDY_Day                 PIC 9(02).
+           05  Prefix_Date_MDY_Year                PIC 9(04).
+       01  Prefix_Date_MDY_Numeric REDEFINES Prefix_Date_MDY
+                                                    PIC 9(08).
+
+       01  Prefix_Time_HMS.
+           05  Prefix_Time_HMS_Hours               PIC 9(02).
+           05  Prefix_Time_HMS_Minutes              PIC 9(02).
+           05  Prefix_Time_HMS_Seconds              PIC 9(02).
+       01  Prefix_Time_HMS_Numeric REDEFINES Prefix_Time_HMS
+                                                    PIC 9(06).
