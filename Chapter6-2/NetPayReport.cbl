@@ -0,0 +1,176 @@
+       Identification Division.
+           Program-ID. NetPayReport.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. August 09, 2026.
+               Date-Compiled.
+               Security.
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+           Input-Output Section.
+               File-Control.
+                   Select PayrollReport assign to PayRpt
+                       File Status is File_Status
+                       Organization is Indexed
+                       Access Mode is Sequential
+                       Record Key is PR-EmployeeNumber.
+
+                   Select NetPayReportFile assign to NetPayRpt
+                       Organization is Line Sequential
+                       File Status is NetPayRpt-Status.
+
+               I-O-Control.
+
+       Data Division.
+           File Section.
+               FD  PayrollReport
+                   Record Contains 182 characters.
+                   01  EmployeeRecord                      PIC X(182).
+                   01  EmployeeRecord-Keyed.
+                       05  PR-EmployeeNumber               PIC X(05).
+                       05                                  PIC X(177).
+
+               FD  NetPayReportFile
+                   Record Contains 132 characters.
+                   01  NetPayPrintLine                     PIC X(132).
+
+           Working-Storage Section.
+               COPY "Misc.cpy".
+               COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+               COPY "HeaderMain.cpy".
+               COPY "EmployeeRecord.cpy".
+
+               01  NetPayRpt-Status                    PIC X(02).
+
+               01  WS-Deduction-Idx                    PIC 9(01)   COMP value 0.
+               01  WS-Total-Deductions                 PIC S9(7)V99 value 0.
+               01  WS-Net-Pay                           PIC S9(7)V99 value 0.
+               01  WS-Total-Gross                       PIC S9(8)V99 value 0.
+               01  WS-Total-Deductions-Grand            PIC S9(8)V99 value 0.
+               01  WS-Total-Net-Pay                     PIC S9(8)V99 value 0.
+
+               01  NetPayHeading2.
+                   05                      PIC X(17)               value spaces.
+                   05                      PIC X(35)               value "Employee Net Pay Report".
+
+               01  NetPayColumnHeadings.
+                   05                      PIC X(10)               value "Emp Number".
+                   05                      PIC X(5)                value spaces.
+                   05                      PIC X(20)               value "Employee Name".
+                   05                      PIC X(5)                value spaces.
+                   05                      PIC X(14)               value "Biweekly Gross".
+                   05                      PIC X(3)                value spaces.
+                   05                      PIC X(14)               value "Deductions".
+                   05                      PIC X(3)                value spaces.
+                   05                      PIC X(14)               value "Net Pay".
+
+               01  NetPayDetailLine.
+                   05  NP-EmployeeNumber                   PIC X(10).
+                   05                                      PIC X(5) value spaces.
+                   05  NP-EmployeeName                     PIC X(20).
+                   05                                      PIC X(5) value spaces.
+                   05  NP-Biweekly-Gross                   PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  NP-Total-Deductions                 PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  NP-Net-Pay                          PIC $Z(5)9.99.
+
+               01  NetPayTotalLine.
+                   05                                      PIC X(15)   value spaces.
+                   05                                      PIC X(20)   value "Grand Totals:".
+                   05                                      PIC X(5)    value spaces.
+                   05  NT-Total-Gross                      PIC $Z(6)9.99.
+                   05                                      PIC X(3)    value spaces.
+                   05  NT-Total-Deductions                 PIC $Z(6)9.99.
+                   05                                      PIC X(3)    value spaces.
+                   05  NT-Total-Net-Pay                    PIC $Z(6)9.99.
+
+       Procedure Division.
+           Initilization.
+               PERFORM 100-Open-Files
+               PERFORM 600-FormatDate
+               PERFORM 700-FormatTime
+               PERFORM 300-Write-Heading
+               PERFORM 200-Read-Records
+               PERFORM 400-Write-Records
+                   UNTIL WS-Eof
+               PERFORM 450-Write-Totals
+               PERFORM 500-Close-Files.
+               STOP RUN.
+
+           100-Open-Files.
+               OPEN INPUT PayrollReport
+                   CALL "Validations" USING File_Status, "NETPAYRPT"
+               OPEN OUTPUT NetPayReportFile
+                   CALL "Validations" USING NetPayRpt-Status, "NETPAYRPT".
+
+           200-Read-Records.
+               READ PayrollReport NEXT RECORD
+                   AT END
+                       SET WS-Eof TO TRUE
+                   NOT AT END
+                       MOVE EmployeeRecord TO EmployeeRecords
+               END-READ.
+
+           300-Write-Heading.
+               MOVE SPACES TO NetPayPrintLine
+               WRITE NetPayPrintLine FROM HeaderMain AFTER ADVANCING PAGE
+               WRITE NetPayPrintLine FROM NetPayHeading2 AFTER ADVANCING 1
+               WRITE NetPayPrintLine FROM HeaderMain3 AFTER ADVANCING 2
+               WRITE NetPayPrintLine FROM NetPayColumnHeadings AFTER ADVANCING 2.
+
+           400-Write-Records.
+               PERFORM 420-Sum-Deductions
+               COMPUTE WS-Net-Pay =
+                   Biweekly-Gross - WS-Total-Deductions
+               MOVE EmployeeNumber TO NP-EmployeeNumber
+               MOVE EmployeeName TO NP-EmployeeName
+               MOVE Biweekly-Gross TO NP-Biweekly-Gross
+               MOVE WS-Total-Deductions TO NP-Total-Deductions
+               MOVE WS-Net-Pay TO NP-Net-Pay
+               ADD Biweekly-Gross TO WS-Total-Gross
+               ADD WS-Total-Deductions TO WS-Total-Deductions-Grand
+               ADD WS-Net-Pay TO WS-Total-Net-Pay
+               MOVE SPACES TO NetPayPrintLine
+               WRITE NetPayPrintLine FROM NetPayDetailLine AFTER ADVANCING 1
+               PERFORM 200-Read-Records.
+
+           420-Sum-Deductions.
+               MOVE 0 TO WS-Total-Deductions
+               PERFORM 425-Add-One-Deduction
+                   VARYING WS-Deduction-Idx FROM 1 BY 1
+                   UNTIL WS-Deduction-Idx > 3.
+
+           425-Add-One-Deduction.
+               ADD DeductionAmount (WS-Deduction-Idx)
+                   TO WS-Total-Deductions.
+
+           450-Write-Totals.
+               MOVE WS-Total-Gross TO NT-Total-Gross
+               MOVE WS-Total-Deductions-Grand TO NT-Total-Deductions
+               MOVE WS-Total-Net-Pay TO NT-Total-Net-Pay
+               MOVE SPACES TO NetPayPrintLine
+               WRITE NetPayPrintLine FROM NetPayTotalLine AFTER ADVANCING 2.
+
+           500-Close-Files.
+               CLOSE PayrollReport
+               CLOSE NetPayReportFile.
+
+           600-FormatDate.
+               CALL "DateFormat" USING LK_Current_Date
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO HeaderDate.
+
+           700-FormatTime.
+               CALL "TimeFormats" USING LK_Current_Time
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO HeaderTime.
+
+       End Program NetPayReport.
