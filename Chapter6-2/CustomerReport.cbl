@@ -0,0 +1,122 @@
+       Identification Division.
+           Program-ID. CustomerReport.
+               Author. Anthony Downs.
+               Installation.
+               Date-Written. August 09, 2026.
+               Date-Compiled.
+               Security.
+
+       Environment Division.
+           Configuration Section.
+               Special-Names.
+
+           Input-Output Section.
+               File-Control.
+                   Select CustomerTransFile assign to CustTran
+                       File Status is CustTran-Status
+                       Organization is Line Sequential.
+
+                   Select CustomerReportFile assign to CustRpt
+                       File Status is CustRpt-Status
+                       Organization is Line Sequential.
+
+               I-O-Control.
+
+       Data Division.
+           File Section.
+               FD  CustomerTransFile
+                   Record Contains 23 characters.
+                   01  CustomerTransRecord.
+                       05  CT-Initial1                 PIC X(01).
+                       05  CT-Initial2                 PIC X(01).
+                       05  CT-Last-Name                PIC X(10).
+                       05  CT-Month-Trans               PIC 9(02).
+                       05  CT-Year-Trans                PIC 9(04).
+                       05  CT-Amount-Trans              PIC 9(05)V9(02).
+
+               FD  CustomerReportFile
+                   Record Contains 132 characters.
+                   01  CustomerPrintLine               PIC X(132).
+
+           Working-Storage Section.
+               COPY "Misc.cpy".
+               COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
+               COPY "HeaderMain.cpy".
+               COPY "DetailLine.cpy".
+               COPY "Footer.cpy".
+
+               01  CustTran-Status                     PIC X(02).
+               01  CustRpt-Status                      PIC X(02).
+
+               01  WS-Eof-Switch2                      PIC X(01)   value "N".
+                   88  WS-Customer-Eof                      value "Y".
+                   88  WS-Customer-Not-Eof                  value "N".
+
+       Procedure Division.
+           Initilization.
+               PERFORM 100-Open-Files
+               MOVE 0 TO Sub_Total_Purchases
+               PERFORM 600-FormatDate
+               PERFORM 700-FormatTime
+               PERFORM 300-Write-Heading
+               PERFORM 200-Read-Records
+               PERFORM 400-Write-Records
+                   UNTIL WS-Customer-Eof
+               PERFORM 450-Write-Footer
+               PERFORM 500-Close-Files.
+               STOP RUN.
+
+           100-Open-Files.
+               OPEN INPUT CustomerTransFile
+                   CALL "Validations" USING CustTran-Status, "CUSTOMERRPT"
+               OPEN OUTPUT CustomerReportFile
+                   CALL "Validations" USING CustRpt-Status, "CUSTOMERRPT".
+
+           200-Read-Records.
+               READ CustomerTransFile
+                   AT END
+                       SET WS-Customer-Eof TO TRUE
+               END-READ.
+
+           300-Write-Heading.
+               MOVE SPACES TO CustomerPrintLine
+               WRITE CustomerPrintLine FROM HeaderMain AFTER ADVANCING PAGE
+               WRITE CustomerPrintLine FROM HeaderMain2 AFTER ADVANCING 1
+               WRITE CustomerPrintLine FROM HeaderMain3 AFTER ADVANCING 2.
+
+           400-Write-Records.
+               MOVE CT-Initial1 TO Initial1
+               MOVE CT-Initial2 TO Initial2
+               MOVE CT-Last-Name TO Last_Name
+               MOVE CT-Month-Trans TO Month_Trans
+               MOVE CT-Year-Trans TO Year_Trans
+               MOVE CT-Amount-Trans TO Amount_Trans
+               ADD CT-Amount-Trans TO Sub_Total_Purchases
+               MOVE SPACES TO CustomerPrintLine
+               WRITE CustomerPrintLine FROM CustomerDetail AFTER ADVANCING 1
+               PERFORM 200-Read-Records.
+
+           450-Write-Footer.
+               MOVE Sub_Total_Purchases TO Total_Purchases
+               MOVE SPACES TO CustomerPrintLine
+               WRITE CustomerPrintLine FROM FooterDetail AFTER ADVANCING 2.
+
+           500-Close-Files.
+               CLOSE CustomerTransFile
+               CLOSE CustomerReportFile.
+
+           600-FormatDate.
+               CALL "DateFormat" USING LK_Current_Date
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO HeaderDate.
+
+           700-FormatTime.
+               CALL "TimeFormats" USING LK_Current_Time
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO HeaderTime.
+
+       End Program CustomerReport.
