@@ -14,45 +14,373 @@
                File-Control.
                    Select PayrollReport assign to PayRpt
                        File Status is File_Status
-                       Organization is Line Sequential.
-               
+                       Organization is Indexed
+                       Access Mode is Dynamic
+                       Record Key is PR-EmployeeNumber.
+
+                   Select PayrollPrintFile assign to PayPrt
+                       Organization is Line Sequential
+                       File Status is PayPrint-Status.
+
+                   Select TerrOffFile assign to TerrOff
+                       Organization is Indexed
+                       Access Mode is Random
+                       Record Key is TO-Key
+                       File Status is TerrOff-Status.
+
+                   Select Optional TerrOffLoadFile assign to TerrOffLd
+                       Organization is Line Sequential
+                       File Status is WS-TerrOffLoad-Status.
+
+                   Select ActiveEmployees assign to ActiveEmp
+                       Organization is Line Sequential
+                       File Status is ActiveEmp-Status.
+
+                   Select TerminatedEmployees assign to TermEmp
+                       Organization is Line Sequential
+                       File Status is TermEmp-Status.
+
+                   Select Optional EmployeeLoadFile assign to EmpLoad
+                       Organization is Line Sequential
+                       File Status is WS-EmpLoad-Status.
+
+                   Select PayrollCsvFile assign to PayRptCsv
+                       Organization is Line Sequential
+                       File Status is PayCsv-Status.
+
+                   Select Optional CheckpointFile assign to CkPoint
+                       Organization is Line Sequential
+                       File Status is WS-Checkpoint-Status.
+
+                   Select AuditLog assign to AuditLog
+                       Organization is Line Sequential
+                       File Status is WS-AuditLog-Status.
+
+                   Select RejectReport assign to RejRpt
+                       Organization is Line Sequential
+                       File Status is WS-RejectRpt-Status.
+
+                   Select SortedLoadFile assign to SortLoad
+                       Organization is Line Sequential
+                       File Status is WS-SortedLoad-Status.
+
+                   Select SortWorkFile assign to SortWork.
+
+                   Select DependentFile assign to DepFile
+                       File Status is WS-Dependent-Status
+                       Organization is Indexed
+                       Access Mode is Dynamic
+                       Record Key is DP-Key.
+
                I-O-Control.
                
        Data Division.
            File Section.
                FD  PayrollReport
+                   Record Contains 182 characters.
+                   01  EmployeeRecord                      PIC X(182).
+                   01  EmployeeRecord-Keyed.
+                       05  PR-EmployeeNumber               PIC X(05).
+                       05                                  PIC X(177).
+
+               FD  PayrollPrintFile
+                   Record Contains 132 characters.
+                   01  PrintLine                           PIC X(132).
+
+               FD  TerrOffFile.
+                   01  TerrOffRecord.
+                       05  TO-Key.
+                           10  TO-TerritoryNumber          PIC X(02).
+                           10  TO-OfficeNumber             PIC X(02).
+                       05  TO-Description                  PIC X(20).
+                       05  TO-CurrencyCode                 PIC X(03).
+
+               FD  TerrOffLoadFile
+                   Record Contains 27 characters.
+                   01  TerrOffLoadRecord.
+                       05  TL-TerritoryNumber              PIC X(02).
+                       05  TL-OfficeNumber                 PIC X(02).
+                       05  TL-Description                  PIC X(20).
+                       05  TL-CurrencyCode                 PIC X(03).
+
+               FD  ActiveEmployees
+                   Record Contains 132 characters.
+                   01  ActiveEmpLine                       PIC X(132).
+
+               FD  TerminatedEmployees
                    Record Contains 132 characters.
-                   01  EmployeeRecord                      PIC X(132).
-                   
+                   01  TerminatedEmpLine                   PIC X(132).
+
+               FD  EmployeeLoadFile
+                   Record Contains 46 characters.
+                   01  LoadRecord.
+                       05  LoadEmployeeNumber              PIC X(05).
+                       05  LoadEmployeeName                 PIC X(20).
+                       05  LoadTerritoryNumber              PIC X(02).
+                       05  LoadOfficeNumber                 PIC X(02).
+                       05  LoadAnnualSalary                 PIC 9(07).
+                       05  LoadSocialSecurityNumber         PIC 9(09).
+                       05  LoadEmployeeStatus               PIC X(01).
+
+               FD  PayrollCsvFile
+                   Record Contains 200 characters.
+                   01  CsvLine                              PIC X(200).
+
+               FD  CheckpointFile
+                   Record Contains 32 characters.
+                   01  CheckpointRecord.
+                       05  CK-Record-Count                  PIC 9(05).
+                       05  CK-Grand-Total                   PIC 9(09)V99.
+                       05  CK-Previous-Territory             PIC X(02).
+                       05  CK-Previous-Office                PIC X(02).
+                       05  CK-Territory-Subtotal            PIC 9(09)V99.
+                       05  CK-Run-Mode                       PIC X(01).
+
+               FD  AuditLog
+                   Record Contains 80 characters.
+                   01  AuditLogRecord                       PIC X(80).
+
+               FD  RejectReport
+                   Record Contains 132 characters.
+                   01  RejectPrintLine                      PIC X(132).
+
+               FD  SortedLoadFile
+                   Record Contains 46 characters.
+                   01  SortedLoadRecord.
+                       05  SL-EmployeeNumber               PIC X(05).
+                       05  SL-EmployeeName                 PIC X(20).
+                       05  SL-TerritoryNumber              PIC X(02).
+                       05  SL-OfficeNumber                 PIC X(02).
+                       05  SL-AnnualSalary                 PIC 9(07).
+                       05  SL-SocialSecurityNumber         PIC 9(09).
+                       05  SL-EmployeeStatus               PIC X(01).
+
+               SD  SortWorkFile.
+                   01  SortWorkRecord.
+                       05  SW-EmployeeNumber               PIC X(05).
+                       05  SW-EmployeeName                 PIC X(20).
+                       05  SW-TerritoryNumber              PIC X(02).
+                       05  SW-OfficeNumber                 PIC X(02).
+                       05  SW-AnnualSalary                 PIC 9(07).
+                       05  SW-SocialSecurityNumber         PIC 9(09).
+                       05  SW-EmployeeStatus               PIC X(01).
+
+               FD  DependentFile.
+                   01  DependentRecord.
+                       05  DP-Key.
+                           10  DP-EmployeeNumber           PIC X(05).
+                           10  DP-Sequence-Number          PIC 9(02).
+                       05  DP-Dependent-Name                PIC X(20).
+                       05  DP-Relationship                  PIC X(10).
+                       05  DP-Date-Of-Birth                 PIC 9(08).
+                       05  DP-Beneficiary-Switch             PIC X(01).
+                           88  DP-Is-Beneficiary                value "Y".
+
+
            Working-Storage Section.
                COPY "Misc.cpy".
-               COPY "WS_Date.cpy".
+               COPY "WS_Date.cpy" REPLACING LEADING ==Prefix== BY ==LK==.
                Copy "ScreenColors.cpy".
-               
-               01  EmployeeRecords.
-                   05  EmployeeNumber                      PIC X(5).
+               COPY "HeaderMain.cpy".
+
+               01  WS-Record-Count                     PIC 9(05)   COMP value 0.
+
+               01  WS-Entry-Switch                     PIC X(01)   value "N".
+                   88  WS-Entry-Done                        value "Y".
+                   88  WS-Entry-Continue                    value "N".
+
+               01  WS-Degraded-Switch                  PIC X(01)   value "N".
+                   88  WS-Degraded-Mode                     value "Y".
+                   88  WS-Normal-Mode                       value "N".
+
+               01  WS-Valid-Switch                     PIC X(01)   value "Y".
+                   88  WS-Entry-Valid                       value "Y".
+                   88  WS-Entry-Invalid                     value "N".
+               01  WS-Reject-Reason                    PIC X(40)   value spaces.
+               01  TerrOff-Status                      PIC X(02).
+               01  PayPrint-Status                     PIC X(02).
+               01  ActiveEmp-Status                    PIC X(02).
+               01  TermEmp-Status                      PIC X(02).
+               01  WS-EmpLoad-Status                   PIC X(02).
+               01  PayCsv-Status                       PIC X(02).
+               01  WS-Checkpoint-Status                PIC X(02).
+               01  WS-Resume-Answer                    PIC X(01)   value "N".
+               01  WS-Checkpoint-Clear-Switch           PIC X(01)   value "Y".
+                   88  WS-Checkpoint-Should-Clear           value "Y".
+                   88  WS-Checkpoint-Should-Not-Clear       value "N".
+               01  WS-AuditLog-Status                  PIC X(02).
+               01  WS-RejectRpt-Status                 PIC X(02).
+               01  WS-Reject-Count                     PIC 9(05)   COMP value 0.
+               01  WS-SortedLoad-Status                PIC X(02).
+               01  WS-Dependent-Status                 PIC X(02).
+               01  WS-TerrOffLoad-Status               PIC X(02).
+
+               01  WS-Dependent-Switch                 PIC X(01)   value "N".
+                   88  WS-Dependent-Done                    value "Y".
+                   88  WS-Dependent-Continue                value "N".
+               01  WS-Dependent-Sequence                PIC 9(02)   value 0.
+
+               01  WS-Csv-Salary                       PIC Z(6)9.99.
+               01  WS-Csv-Biweekly                      PIC Z(6)9.99.
+               01  WS-Csv-Monthly                       PIC Z(6)9.99.
+
+               01  WS-Load-Switch                      PIC X(01)   value "N".
+                   88  WS-Load-Mode                        value "Y".
+                   88  WS-Interactive-Mode                 value "N".
+
+               01  WS-Reprint-Switch                   PIC X(01)   value "N".
+                   88  WS-Reprint-Done                      value "Y".
+                   88  WS-Reprint-Continue                  value "N".
+
+               01  TerritoryRateValues.
+                   05  FILLER                          PIC X(05)   value "01005".
+                   05  FILLER                          PIC X(05)   value "02010".
+                   05  FILLER                          PIC X(05)   value "03015".
+                   05  FILLER                          PIC X(05)   value "04020".
+                   05  FILLER                          PIC X(05)   value "05025".
+                   05  FILLER                          PIC X(05)   value "06030".
+                   05  FILLER                          PIC X(05)   value "07035".
+                   05  FILLER                          PIC X(05)   value "08040".
+                   05  FILLER                          PIC X(05)   value "09045".
+                   05  FILLER                          PIC X(05)   value "10050".
+                   05  FILLER                          PIC X(05)   value "11055".
+                   05  FILLER                          PIC X(05)   value "12060".
+                   05  FILLER                          PIC X(05)   value "13065".
+                   05  FILLER                          PIC X(05)   value "14070".
+                   05  FILLER                          PIC X(05)   value "15075".
+                   05  FILLER                          PIC X(05)   value "16080".
+                   05  FILLER                          PIC X(05)   value "17085".
+                   05  FILLER                          PIC X(05)   value "18090".
+                   05  FILLER                          PIC X(05)   value "19095".
+                   05  FILLER                          PIC X(05)   value "20100".
+               01  TerritoryRateTable redefines TerritoryRateValues.
+                   05  TerritoryRateEntry OCCURS 20 TIMES
+                           INDEXED BY TR-Idx.
+                       10  TR-Territory                PIC X(02).
+                       10  TR-COLA-Rate                PIC 9(03).
+               01  WS-COLA-Rate                         PIC V999.
+
+               01  WS-Command-Line-Param                PIC X(40)   value spaces.
+               01  WS-Run-Mode                          PIC X(01)   value "A".
+                   88  Mode-Add                             value "A".
+                   88  Mode-Update                          value "U".
+                   88  Mode-Inquiry                         value "I".
+                   88  Mode-Delete                          value "D".
+                   88  Mode-Reprint                         value "R".
+               01  WS-Operator-Id                       PIC X(08)   value "UNKNOWN".
+               01  WS-Report-Date-From                  PIC 9(08)   value 0.
+               01  WS-Report-Date-To                    PIC 9(08)   value 99999999.
+               01  WS-Audit-Action                      PIC X(06)   value spaces.
+               01  WS-Delete-Status-Request             PIC X(01)   value spaces.
+                   88  Delete-Purge-Requested               value "X".
+
+               01  AuditLogLine.
+                   05  AL-EmployeeNumber                   PIC X(05).
+                   05                                      PIC X(01)   value space.
+                   05  AL-Action                           PIC X(06).
+                   05                                      PIC X(01)   value space.
+                   05  AL-Operator                         PIC X(08).
+                   05                                      PIC X(01)   value space.
+                   05  AL-Date                             PIC 9(02)/9(02)/9(04).
+                   05                                      PIC X(01)   value space.
+                   05  AL-Time                             PIC 9(02)9(02)9(02).
+                   05                                      PIC X(45)   value spaces.
+
+               01  WS-Line-Count                       PIC 9(03)   COMP value 0.
+               01  WS-Page-Count                       PIC 9(03)   COMP value 0.
+
+               01  WS-Page-Header-Line.
+                   05                                  PIC X(06)   value "Page: ".
+                   05  WS-Page-Number                  PIC ZZ9.
+                   05                                  PIC X(123)  value spaces.
+
+               01  PrintDetailLine.
+                   05  PD-EmployeeNumber                   PIC X(5).
                    05                                      PIC X(5) value spaces.
-                   05  EmployeeName                        PIC X(20).
+                   05  PD-EmployeeName                     PIC X(20).
                    05                                      PIC X(5) value spaces.
-                   05  TerritoryNumber                     PIC X(2).
+                   05  PD-TerritoryNumber                  PIC X(2).
                    05                                      PIC X(2) value spaces.
-                   05  OfficeNumber                        PIC X(2).
+                   05  PD-OfficeNumber                     PIC X(2).
                    05                                      PIC X(5) value spaces.
-                   05  AnnualSalary                        PIC 9(1),9(3).9(2).
-                   05                                      PIC X(5) values spaces.
-                   05  SocialSecurityNumber                PIC 9(9).
-                   05  SSNumber redefines SocialSecurityNumber.
-                       10  FirstDigits                     PIC X(3).
-                       10  SecondDigits                    PIC X(2).
-                       10  ThirdDigits                     PIC X(4).
-                           
-                   
+                   05  PD-CurrencyCode                     PIC X(3).
+                   05                                      PIC X(2) value spaces.
+                   05  PD-AnnualSalary                     PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  PD-Biweekly-Gross                   PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  PD-Monthly-Gross                    PIC $Z(5)9.99.
+                   05                                      PIC X(3) value spaces.
+                   05  PD-SSNumber-Masked                  PIC X(11).
+                   05                                      PIC X(3) value spaces.
+                   05  PD-EmployeeStatus                   PIC X(1).
+                   05                                      PIC X(3) value spaces.
+                   05  PD-PayPeriodDate                    PIC 9(04)/9(02)/9(02).
+
+               01  WS-Previous-Territory               PIC X(02)   value spaces.
+               01  WS-Previous-Office                  PIC X(02)   value spaces.
+               01  WS-Territory-Subtotal                PIC S9(8)V99 value 0.
+               01  WS-Grand-Total                      PIC S9(8)V99 value 0.
+
+               01  SubtotalLine.
+                   05                                  PIC X(20)   value spaces.
+                   05                                  PIC X(21)   value "Subtotal Terr/Office ".
+                   05  SL-Territory                    PIC X(02).
+                   05                                  PIC X(01)   value "/".
+                   05  SL-Office                       PIC X(02).
+                   05                                  PIC X(02)   value ": ".
+                   05  SL-Amount                       PIC $Z(6)9.99.
+                   05                                  PIC X(70)   value spaces.
+
+               01  GrandTotalLine.
+                   05                                  PIC X(20)   value spaces.
+                   05                                  PIC X(21)   value "Grand Total Salary:  ".
+                   05  GT-Amount                       PIC $Z(6)9.99.
+                   05                                  PIC X(74)   value spaces.
+
+               01  RejectDetailLine.
+                   05  RJ-EmployeeNumber                PIC X(05).
+                   05                                  PIC X(5) value spaces.
+                   05  RJ-Reason                        PIC X(40).
+                   05                                  PIC X(5) value spaces.
+                   05  RJ-Date                          PIC 9(02)/9(02)/9(04).
+                   05                                  PIC X(5) value spaces.
+                   05  RJ-Time                          PIC 9(02)9(02)9(02).
+                   05                                  PIC X(58) value spaces.
+
+               01  RejectTotalLine.
+                   05                                  PIC X(20)   value spaces.
+                   05                                  PIC X(26)   value "Total Rejected Records:  ".
+                   05  RJ-Total-Count                   PIC ZZZZ9.
+                   05                                  PIC X(81)   value spaces.
+
+               COPY "EmployeeRecord.cpy".
+
+
            Screen Section.
                01  HeaderScreen.
                    05  Blank Screen
                        Foreground-color Blue
                        Background-color Cyan.
                    05  Line 4 Column 25                        value "Welcome To The Agile Payroll Menu".
+               01  ClosingScreen.
+                   05  Blank Screen
+                       Foreground-color Blue
+                       Background-color Cyan.
+                   05  Line 4 Column 20                        value "Employees Written This Session: ".
+                   05  Line 4 Column 53                        PIC ZZZZ9 FROM WS-Record-Count.
+               01  DegradedScreen.
+                   05  Blank Screen
+                       Foreground-color White
+                       Background-color Red.
+                   05  Line 4 Column 12                        value "A required file could not be opened - running in read-only".
+                   05  Line 5 Column 12                        value "degraded mode.  See ErrLog for the file status and retry later.".
+               01  ErrorScreen.
+                   05  Blank Screen
+                       Foreground-color White
+                       Background-color Red.
+                   05  Line 4 Column 12                        value "Entry Rejected: ".
+                   05  Line 4 Column 29                        PIC X(40) FROM WS-Reject-Reason.
                01  MainScreen.
                    05  Input-Prompt.
                        10  Line 8 Column 10                    value "Please Enter The Employee Number: ".
@@ -61,50 +389,802 @@
                        10  Line 11 Column 10                   value "Office Number: ".
                        10  Line 12 Column 10                   value "Annual Salary: ".
                        10  Line 13 Column 10                   value "Social Security Number: ".
+                       10  Line 14 Column 10                   value "Employee Status (A/T/L, or X to purge on Delete): ".
+                       10  Line 15 Column 10                   value "Bank Routing Number: ".
+                       10  Line 16 Column 10                   value "Bank Account Number: ".
+                       10  Line 17 Column 10                   value "Deduction 1 Code/Amount: ".
+                       10  Line 18 Column 10                   value "Deduction 2 Code/Amount: ".
+                       10  Line 19 Column 10                   value "Deduction 3 Code/Amount: ".
                    05  Input-Answers
                        Auto.
-                       10  Line 8 Column 45                PIC X(5) TO EmployeeNumber.
-                       10  Line 9 Column 45                PIC X(20) TO EmployeeName.
-                       10  Line 10 Column 45               PIC X(2) TO TerritoryNumber.
-                       10  Line 11 Column 45               PIC X(2) TO OFficeNumber.
-                       10  Line 12 Column 45               PIC X(6) TO AnnualSalary.
-                       10  Line 13 Column 45               PIC X(9) TO SocialSecurityNumber.
-                          
-           
+                       10  Line 8 Column 45                PIC X(5) USING EmployeeNumber.
+                       10  Line 9 Column 45                PIC X(20) USING EmployeeName.
+                       10  Line 10 Column 45               PIC X(2) USING TerritoryNumber.
+                       10  Line 11 Column 45               PIC X(2) USING OFficeNumber.
+                       10  Line 12 Column 45               PIC 9(7) USING AnnualSalary.
+                       10  Line 13 Column 45               PIC X(9) USING SocialSecurityNumber.
+                       10  Line 14 Column 45               PIC X(1) USING EmployeeStatus.
+                       10  Line 15 Column 45               PIC 9(9) USING BankRoutingNumber.
+                       10  Line 16 Column 45               PIC X(17) USING BankAccountNumber.
+                       10  Line 17 Column 45               PIC X(2) USING DeductionCode (1).
+                       10  Line 17 Column 50               PIC 9(5)V99 USING DeductionAmount (1).
+                       10  Line 18 Column 45               PIC X(2) USING DeductionCode (2).
+                       10  Line 18 Column 50               PIC 9(5)V99 USING DeductionAmount (2).
+                       10  Line 19 Column 45               PIC X(2) USING DeductionCode (3).
+                       10  Line 19 Column 50               PIC 9(5)V99 USING DeductionAmount (3).
+               01  ReprintScreen.
+                   05  Blank Screen.
+                   05  Line 4 Column 10                    value "Reprint a Single Pay Period".
+                   05  Input-Prompt.
+                       10  Line 8 Column 10                value "From Date (YYYYMMDD): ".
+                       10  Line 9 Column 10                value "To Date   (YYYYMMDD): ".
+                   05  Input-Answers
+                       Auto.
+                       10  Line 8 Column 45                PIC 9(8) TO WS-Report-Date-From.
+                       10  Line 9 Column 45                PIC 9(8) TO WS-Report-Date-To.
+               01  InquiryScreen.
+                   05  Blank Screen.
+                   05  Line 4 Column 10                    value "Employee Inquiry - Read Only".
+                   05  Display-Prompt.
+                       10  Line 8 Column 10                value "Employee Number: ".
+                       10  Line 9 Column 10                value "Employee Name: ".
+                       10  Line 10 Column 10               value "Territory Number: ".
+                       10  Line 11 Column 10                value "Office Number: ".
+                       10  Line 12 Column 10               value "Annual Salary: ".
+                       10  Line 13 Column 10               value "Employee Status: ".
+                       10  Line 14 Column 10               value "Pay Period Date: ".
+                   05  Display-Answers.
+                       10  Line 8 Column 45                PIC X(5) FROM EmployeeNumber.
+                       10  Line 9 Column 45                PIC X(20) FROM EmployeeName.
+                       10  Line 10 Column 45               PIC X(2) FROM TerritoryNumber.
+                       10  Line 11 Column 45               PIC X(2) FROM OFficeNumber.
+                       10  Line 12 Column 45               PIC $Z(5)9.99 FROM AnnualSalary.
+                       10  Line 13 Column 45               PIC X(1) FROM EmployeeStatus.
+                       10  Line 14 Column 45               PIC 9(4)/9(2)/9(2) FROM PP-Date-Numeric.
+               01  ResumeScreen.
+                   05  Blank Screen
+                       Foreground-color Blue
+                       Background-color Cyan.
+                   05  Line 4 Column 10                    value "A prior checkpoint was found.".
+                   05  Line 6 Column 10                    value "Resume and continue totals from checkpoint? (Y/N): ".
+                   05  Line 6 Column 65                    PIC X(1) USING WS-Resume-Answer.
+               01  DependentScreen.
+                   05  Blank Screen
+                       Foreground-color Blue
+                       Background-color Cyan.
+                   05  Line 4 Column 10                    value "Dependent/Beneficiary Entry - blank Name to finish".
+                   05  Input-Prompt.
+                       10  Line 8 Column 10                value "Dependent Name: ".
+                       10  Line 9 Column 10                value "Relationship: ".
+                       10  Line 10 Column 10               value "Date of Birth (YYYYMMDD): ".
+                       10  Line 11 Column 10               value "Beneficiary (Y/N): ".
+                   05  Input-Answers
+                       Auto.
+                       10  Line 8 Column 45                PIC X(20) TO DP-Dependent-Name.
+                       10  Line 9 Column 45                PIC X(10) TO DP-Relationship.
+                       10  Line 10 Column 45               PIC 9(8) TO DP-Date-Of-Birth.
+                       10  Line 11 Column 45               PIC X(1) TO DP-Beneficiary-Switch.
+
+
        Procedure Division.
            Initilization.
                INITIALIZE EmployeeRecord
+               PERFORM 050-Select-Run-Mode
                PERFORM 100-Open-Files
+               PERFORM 060-Check-For-Restart
+               PERFORM 600-FormatDate
+               PERFORM 700-FormatTime
                DISPLAY HeaderScreen
-               DISPLAY MainScreen
-               ACCEPT MainScreen
-               MOVE SocialSecurityNumber TO SSNumber.
-               MOVE ThirdDigits in SSNumber TO AnnualSalary.
-               MOVE SocialSecurityNumber(4:2) TO AnnualSalary.
-               PERFORM 400-Write-Records.
+               IF WS-Degraded-Mode
+                   PERFORM 950-Degraded-Report-Only
+               ELSE
+                   IF WS-Load-Mode
+                       PERFORM 140-Sort-Load-Records
+                       PERFORM 160-Process-Load-Records
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN Mode-Update
+                               PERFORM 155-Accept-Update-Entries
+                                   UNTIL WS-Entry-Done
+                           WHEN Mode-Inquiry
+                               PERFORM 157-Accept-Inquiry-Entries
+                                   UNTIL WS-Entry-Done
+                           WHEN Mode-Delete
+                               PERFORM 159-Accept-Delete-Entries
+                                   UNTIL WS-Entry-Done
+                           WHEN Mode-Reprint
+                               PERFORM 158-Reprint-Pay-Period
+                           WHEN OTHER
+                               PERFORM 150-Accept-Employee-Entries
+                                   UNTIL WS-Entry-Done
+                       END-EVALUATE
+                   END-IF
+                   PERFORM 395-Write-Subtotal
+                   PERFORM 398-Write-Grand-Total
+                   PERFORM 498-Write-Reject-Total
+                   PERFORM 485-Clear-Checkpoint
+                   DISPLAY ClosingScreen
+               END-IF
                PERFORM 500-Close-Files.
                STOP RUN.
+
+           050-Select-Run-Mode.
+               ACCEPT WS-Command-Line-Param FROM COMMAND-LINE
+               IF WS-Command-Line-Param NOT = SPACES
+                   MOVE FUNCTION UPPER-CASE(WS-Command-Line-Param(1:1))
+                       TO WS-Run-Mode
+                   IF WS-Command-Line-Param(2:19) NOT = SPACES
+                       MOVE FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(WS-Command-Line-Param(2:19)))
+                           TO WS-Operator-Id
+                   END-IF
+                   IF WS-Command-Line-Param(22:8) IS NUMERIC
+                       MOVE WS-Command-Line-Param(22:8) TO WS-Report-Date-From
+                   END-IF
+                   IF WS-Command-Line-Param(31:8) IS NUMERIC
+                       MOVE WS-Command-Line-Param(31:8) TO WS-Report-Date-To
+                   END-IF
+               END-IF.
          
  
            100-Open-Files.
-               OPEN OUTPUT PayrollReport
-                   CALL "Validations" USING File_Status.
-                   
+               IF Mode-Inquiry OR Mode-Reprint
+                   OPEN INPUT PayrollReport
+                       CALL "Validations" USING File_Status, "CHAPTER6-2"
+               ELSE
+                   OPEN I-O PayrollReport
+                       CALL "Validations" USING File_Status, "CHAPTER6-2"
+               END-IF
+               IF File_Status NOT = "00"
+                   SET WS-Degraded-Mode TO TRUE
+               END-IF
+               OPEN I-O TerrOffFile
+                   CALL "Validations" USING TerrOff-Status, "CHAPTER6-2"
+               IF TerrOff-Status NOT = "00"
+                   OPEN OUTPUT TerrOffFile
+                   CLOSE TerrOffFile
+                   OPEN I-O TerrOffFile
+                       CALL "Validations" USING TerrOff-Status, "CHAPTER6-2"
+               END-IF
+               PERFORM 110-Seed-Territory-Table
+               OPEN OUTPUT PayrollPrintFile
+                   CALL "Validations" USING PayPrint-Status, "CHAPTER6-2"
+               OPEN OUTPUT ActiveEmployees
+                   CALL "Validations" USING ActiveEmp-Status, "CHAPTER6-2"
+               OPEN OUTPUT TerminatedEmployees
+                   CALL "Validations" USING TermEmp-Status, "CHAPTER6-2"
+               OPEN INPUT EmployeeLoadFile
+               IF WS-EmpLoad-Status = "00"
+                   IF Mode-Add
+                       SET WS-Load-Mode TO TRUE
+                   END-IF
+                   CLOSE EmployeeLoadFile
+               END-IF
+               OPEN OUTPUT PayrollCsvFile
+                   CALL "Validations" USING PayCsv-Status, "CHAPTER6-2"
+               OPEN EXTEND AuditLog
+               IF WS-AuditLog-Status NOT = "00"
+                   OPEN OUTPUT AuditLog
+               END-IF
+               OPEN OUTPUT RejectReport
+                   CALL "Validations" USING WS-RejectRpt-Status, "CHAPTER6-2"
+               OPEN I-O DependentFile
+                   CALL "Validations" USING WS-Dependent-Status, "CHAPTER6-2".
+
+           110-Seed-Territory-Table.
+               OPEN INPUT TerrOffLoadFile
+               IF WS-TerrOffLoad-Status = "00"
+                   PERFORM 115-Read-TerrOff-Load-Record
+                   PERFORM 117-Write-TerrOff-Load-Record
+                       UNTIL WS-TerrOffLoad-Status NOT = "00"
+                   CLOSE TerrOffLoadFile
+               END-IF.
+
+           115-Read-TerrOff-Load-Record.
+               READ TerrOffLoadFile
+                   AT END
+                       MOVE "10" TO WS-TerrOffLoad-Status
+               END-READ.
+
+           117-Write-TerrOff-Load-Record.
+               MOVE TL-TerritoryNumber TO TO-TerritoryNumber
+               MOVE TL-OfficeNumber TO TO-OfficeNumber
+               MOVE TL-Description TO TO-Description
+               MOVE TL-CurrencyCode TO TO-CurrencyCode
+               WRITE TerrOffRecord
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+               PERFORM 115-Read-TerrOff-Load-Record.
+
+           060-Check-For-Restart.
+               IF NOT WS-Load-Mode
+                   OPEN INPUT CheckpointFile
+                   IF WS-Checkpoint-Status = "00"
+                       READ CheckpointFile
+                           NOT AT END
+                               IF CK-Run-Mode = WS-Run-Mode
+                                   PERFORM 065-Confirm-Resume
+                               END-IF
+                       END-READ
+                       CLOSE CheckpointFile
+                   END-IF
+               END-IF.
+
+           065-Confirm-Resume.
+               DISPLAY ResumeScreen
+               ACCEPT ResumeScreen
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               IF WS-Resume-Answer = "Y" OR WS-Resume-Answer = "y"
+                   MOVE CK-Record-Count TO WS-Record-Count
+                   MOVE CK-Grand-Total TO WS-Grand-Total
+                   MOVE CK-Previous-Territory TO WS-Previous-Territory
+                   MOVE CK-Previous-Office TO WS-Previous-Office
+                   MOVE CK-Territory-Subtotal TO WS-Territory-Subtotal
+               END-IF.
+
+           950-Degraded-Report-Only.
+               DISPLAY DegradedScreen.
+
            
+           150-Accept-Employee-Entries.
+               INITIALIZE EmployeeRecords
+               DISPLAY MainScreen
+               ACCEPT MainScreen
+                   ON EXCEPTION
+                       SET WS-Entry-Done TO TRUE
+               END-ACCEPT
+               IF NOT WS-Entry-Done
+                   IF EmployeeNumber = SPACES
+                       SET WS-Entry-Done TO TRUE
+                   ELSE
+                       PERFORM 810-Validate-For-Add
+                       IF WS-Entry-Valid
+                           PERFORM 420-Apply-COLA
+                           PERFORM 410-Compute-Gross-Pay
+                           PERFORM 400-Write-Records
+                           PERFORM 250-Maintain-Dependents
+                       END-IF
+                       IF WS-Entry-Invalid
+                           DISPLAY ErrorScreen
+                           PERFORM 495-Write-Rejected-Record
+                       END-IF
+                   END-IF
+               END-IF.
+
+           155-Accept-Update-Entries.
+               INITIALIZE EmployeeRecords
+               DISPLAY MainScreen
+               ACCEPT MainScreen
+                   ON EXCEPTION
+                       SET WS-Entry-Done TO TRUE
+               END-ACCEPT
+               IF NOT WS-Entry-Done
+                   IF EmployeeNumber = SPACES
+                       SET WS-Entry-Done TO TRUE
+                   ELSE
+                       PERFORM 200-Read-Records
+                       IF WS-Entry-Valid
+                           PERFORM 156-Accept-Update-Changes
+                       ELSE
+                           DISPLAY ErrorScreen
+                           PERFORM 495-Write-Rejected-Record
+                       END-IF
+                   END-IF
+               END-IF.
+
+           156-Accept-Update-Changes.
+               DISPLAY MainScreen
+               ACCEPT MainScreen
+                   ON EXCEPTION
+                       SET WS-Entry-Done TO TRUE
+               END-ACCEPT
+               IF NOT WS-Entry-Done
+                   PERFORM 800-Validations
+                   IF WS-Entry-Valid
+                       PERFORM 420-Apply-COLA
+                       PERFORM 410-Compute-Gross-Pay
+                       MOVE "UPDATE" TO WS-Audit-Action
+                       PERFORM 450-Rewrite-Record
+                       PERFORM 250-Maintain-Dependents
+                   END-IF
+                   IF WS-Entry-Invalid
+                       DISPLAY ErrorScreen
+                       PERFORM 495-Write-Rejected-Record
+                   END-IF
+               END-IF.
+
+           157-Accept-Inquiry-Entries.
+               INITIALIZE EmployeeRecords
+               DISPLAY MainScreen
+               ACCEPT MainScreen
+                   ON EXCEPTION
+                       SET WS-Entry-Done TO TRUE
+               END-ACCEPT
+               IF NOT WS-Entry-Done
+                   IF EmployeeNumber = SPACES
+                       SET WS-Entry-Done TO TRUE
+                   ELSE
+                       PERFORM 200-Read-Records
+                       IF WS-Entry-Valid
+                           DISPLAY InquiryScreen
+                       END-IF
+                       IF WS-Entry-Invalid
+                           DISPLAY ErrorScreen
+                       END-IF
+                   END-IF
+               END-IF.
+
+           158-Reprint-Pay-Period.
+               DISPLAY ReprintScreen
+               ACCEPT ReprintScreen
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               SET WS-Reprint-Continue TO TRUE
+               PERFORM 185-Read-Next-For-Reprint
+                   UNTIL WS-Reprint-Done.
+
+           185-Read-Next-For-Reprint.
+               READ PayrollReport NEXT RECORD
+                   AT END
+                       SET WS-Reprint-Done TO TRUE
+                   NOT AT END
+                       MOVE EmployeeRecord TO EmployeeRecords
+                       PERFORM 375-Print-Detail-Line
+               END-READ.
+
+           159-Accept-Delete-Entries.
+               INITIALIZE EmployeeRecords
+               DISPLAY MainScreen
+               ACCEPT MainScreen
+                   ON EXCEPTION
+                       SET WS-Entry-Done TO TRUE
+               END-ACCEPT
+               IF NOT WS-Entry-Done
+                   IF EmployeeNumber = SPACES
+                       SET WS-Entry-Done TO TRUE
+                   ELSE
+                       MOVE EmployeeStatus TO WS-Delete-Status-Request
+                       PERFORM 200-Read-Records
+                       IF WS-Entry-Valid
+                           PERFORM 900-Delete-Record
+                       END-IF
+                       IF WS-Entry-Invalid
+                           DISPLAY ErrorScreen
+                           PERFORM 495-Write-Rejected-Record
+                       END-IF
+                   END-IF
+               END-IF.
+
+           900-Delete-Record.
+               IF Delete-Purge-Requested
+                   PERFORM 905-Purge-Terminated-Record
+               ELSE
+                   SET Employee-Terminated TO TRUE
+                   MOVE "DELETE" TO WS-Audit-Action
+                   PERFORM 450-Rewrite-Record
+               END-IF.
+
+           905-Purge-Terminated-Record.
+               MOVE "PURGE" TO WS-Audit-Action
+               DELETE PayrollReport
+                   INVALID KEY
+                       SET WS-Entry-Invalid TO TRUE
+                       MOVE "Unable to purge employee record"
+                           TO WS-Reject-Reason
+                   NOT INVALID KEY
+                       PERFORM 480-Write-Checkpoint
+                       PERFORM 490-Write-Audit-Record
+               END-DELETE.
+
+           140-Sort-Load-Records.
+               SORT SortWorkFile
+                   ON ASCENDING KEY SW-TerritoryNumber
+                                    SW-OfficeNumber
+                                    SW-EmployeeNumber
+                   USING EmployeeLoadFile
+                   GIVING SortedLoadFile
+               OPEN INPUT SortedLoadFile.
+
+           160-Process-Load-Records.
+               PERFORM 165-Read-Load-Record
+               PERFORM 170-Process-Load-Record
+                   UNTIL WS-Entry-Done.
+
+           165-Read-Load-Record.
+               READ SortedLoadFile
+                   AT END
+                       SET WS-Entry-Done TO TRUE
+               END-READ.
+
+           170-Process-Load-Record.
+               INITIALIZE EmployeeRecords
+               MOVE SL-EmployeeNumber TO EmployeeNumber
+               MOVE SL-EmployeeName TO EmployeeName
+               MOVE SL-TerritoryNumber TO TerritoryNumber
+               MOVE SL-OfficeNumber TO OfficeNumber
+               MOVE SL-AnnualSalary TO AnnualSalary
+               MOVE SL-SocialSecurityNumber TO SocialSecurityNumber
+               MOVE SL-EmployeeStatus TO EmployeeStatus
+               PERFORM 810-Validate-For-Add
+               IF WS-Entry-Valid
+                   PERFORM 420-Apply-COLA
+                   PERFORM 410-Compute-Gross-Pay
+                   PERFORM 400-Write-Records
+               ELSE
+                   PERFORM 495-Write-Rejected-Record
+               END-IF
+               PERFORM 165-Read-Load-Record.
+
            200-Read-Records.
-           
+               MOVE EmployeeNumber TO PR-EmployeeNumber
+               READ PayrollReport
+                   INVALID KEY
+                       SET WS-Entry-Invalid TO TRUE
+                       MOVE "Employee Number not found"
+                           TO WS-Reject-Reason
+                   NOT INVALID KEY
+                       MOVE EmployeeRecord TO EmployeeRecords
+               END-READ.
+
+           250-Maintain-Dependents.
+               PERFORM 253-Find-Max-Dependent-Sequence
+               SET WS-Dependent-Continue TO TRUE
+               PERFORM 255-Accept-Dependent-Entry
+                   UNTIL WS-Dependent-Done.
+
+           253-Find-Max-Dependent-Sequence.
+               MOVE 0 TO WS-Dependent-Sequence
+               MOVE EmployeeNumber TO DP-EmployeeNumber
+               MOVE 99 TO DP-Sequence-Number
+               START DependentFile KEY IS LESS THAN OR EQUAL DP-Key
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       READ DependentFile
+                           AT END
+                               CONTINUE
+                           NOT AT END
+                               IF DP-EmployeeNumber = EmployeeNumber
+                                   MOVE DP-Sequence-Number
+                                       TO WS-Dependent-Sequence
+                               END-IF
+                       END-READ
+               END-START.
+
+           255-Accept-Dependent-Entry.
+               INITIALIZE DependentRecord
+               DISPLAY DependentScreen
+               ACCEPT DependentScreen
+                   ON EXCEPTION
+                       SET WS-Dependent-Done TO TRUE
+               END-ACCEPT
+               IF NOT WS-Dependent-Done
+                   IF DP-Dependent-Name = SPACES
+                       SET WS-Dependent-Done TO TRUE
+                   ELSE
+                       ADD 1 TO WS-Dependent-Sequence
+                       MOVE EmployeeNumber TO DP-EmployeeNumber
+                       MOVE WS-Dependent-Sequence TO DP-Sequence-Number
+                       PERFORM 258-Write-Dependent-Record
+                   END-IF
+               END-IF.
+
+           258-Write-Dependent-Record.
+               WRITE DependentRecord
+                   INVALID KEY
+                       MOVE "Dependent record already on file"
+                           TO WS-Reject-Reason
+                       DISPLAY ErrorScreen
+               END-WRITE.
+
            300-Write-Heading.
-           
+               ADD 1 TO WS-Page-Count
+               MOVE WS-Page-Count TO WS-Page-Number
+               MOVE SPACES TO PrintLine
+               WRITE PrintLine FROM HeaderMain AFTER ADVANCING PAGE
+               WRITE PrintLine FROM HeaderMain2 AFTER ADVANCING 1
+               WRITE PrintLine FROM HeaderMain3 AFTER ADVANCING 1
+               WRITE PrintLine FROM WS-Page-Header-Line AFTER ADVANCING 2
+               MOVE 0 TO WS-Line-Count.
+
+           370-Check-Territory-Break.
+               IF WS-Previous-Territory NOT = SPACES
+                       AND (TerritoryNumber NOT = WS-Previous-Territory
+                           OR OfficeNumber NOT = WS-Previous-Office)
+                   PERFORM 395-Write-Subtotal
+               END-IF
+               ADD AnnualSalary TO WS-Territory-Subtotal
+               ADD AnnualSalary TO WS-Grand-Total
+               MOVE TerritoryNumber TO WS-Previous-Territory
+               MOVE OfficeNumber TO WS-Previous-Office.
+
+           375-Print-Detail-Line.
+               IF PP-Date-Numeric >= WS-Report-Date-From
+                       AND PP-Date-Numeric <= WS-Report-Date-To
+                   IF WS-Line-Count = 0
+                       PERFORM 300-Write-Heading
+                   END-IF
+                   PERFORM 370-Check-Territory-Break
+                   PERFORM 380-Mask-SSN-For-Print
+                   MOVE SPACES TO PrintDetailLine
+                   MOVE EmployeeNumber TO PD-EmployeeNumber
+                   MOVE EmployeeName TO PD-EmployeeName
+                   MOVE TerritoryNumber TO PD-TerritoryNumber
+                   MOVE OfficeNumber TO PD-OfficeNumber
+                   MOVE CurrencyCode TO PD-CurrencyCode
+                   MOVE AnnualSalary TO PD-AnnualSalary
+                   MOVE Biweekly-Gross TO PD-Biweekly-Gross
+                   MOVE Monthly-Gross TO PD-Monthly-Gross
+                   MOVE EmployeeStatus TO PD-EmployeeStatus
+                   MOVE PP-Date-Numeric TO PD-PayPeriodDate
+                   MOVE SPACES TO PrintLine
+                   WRITE PrintLine FROM PrintDetailLine AFTER ADVANCING 1
+                   ADD 1 TO WS-Line-Count
+                   IF WS-Line-Count >= 55
+                       MOVE 0 TO WS-Line-Count
+                   END-IF
+                   PERFORM 350-Split-By-Status
+                   PERFORM 376-Write-Csv-Line
+               END-IF.
+
+           376-Write-Csv-Line.
+               MOVE AnnualSalary TO WS-Csv-Salary
+               MOVE Biweekly-Gross TO WS-Csv-Biweekly
+               MOVE Monthly-Gross TO WS-Csv-Monthly
+               MOVE SPACES TO CsvLine
+               STRING FUNCTION TRIM(EmployeeNumber) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(EmployeeName) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(TerritoryNumber) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(OfficeNumber) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(CurrencyCode) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Csv-Salary) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Csv-Biweekly) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-Csv-Monthly) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       PD-SSNumber-Masked DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       EmployeeStatus DELIMITED BY SIZE
+                   INTO CsvLine
+               WRITE CsvLine.
+
+           350-Split-By-Status.
+               IF Employee-Active
+                   MOVE PrintDetailLine TO ActiveEmpLine
+                   WRITE ActiveEmpLine
+               ELSE
+                   MOVE PrintDetailLine TO TerminatedEmpLine
+                   WRITE TerminatedEmpLine
+               END-IF.
+
+           380-Mask-SSN-For-Print.
+               MOVE SocialSecurityNumber TO SSNumber
+               STRING "XXX-XX-" DELIMITED BY SIZE
+                       ThirdDigits DELIMITED BY SIZE
+                   INTO PD-SSNumber-Masked.
+
+           395-Write-Subtotal.
+               IF WS-Previous-Territory NOT = SPACES
+                   MOVE WS-Previous-Territory TO SL-Territory
+                   MOVE WS-Previous-Office TO SL-Office
+                   MOVE WS-Territory-Subtotal TO SL-Amount
+                   MOVE SPACES TO PrintLine
+                   WRITE PrintLine FROM SubtotalLine AFTER ADVANCING 2
+                   MOVE 0 TO WS-Territory-Subtotal
+               END-IF.
+
+           398-Write-Grand-Total.
+               MOVE WS-Grand-Total TO GT-Amount
+               MOVE SPACES TO PrintLine
+               WRITE PrintLine FROM GrandTotalLine AFTER ADVANCING 2.
+
+           410-Compute-Gross-Pay.
+               COMPUTE Biweekly-Gross = AnnualSalary / 26
+               COMPUTE Monthly-Gross = AnnualSalary / 12.
+
+           420-Apply-COLA.
+               PERFORM 425-Search-Rate-Table
+                   VARYING TR-Idx FROM 1 BY 1
+                   UNTIL TR-Idx > 20
+                       OR TR-Territory (TR-Idx) = TerritoryNumber
+               IF TR-Idx NOT > 20
+                   COMPUTE WS-COLA-Rate = TR-COLA-Rate (TR-Idx) / 1000
+                   COMPUTE AnnualSalary =
+                       AnnualSalary + (AnnualSalary * WS-COLA-Rate)
+               END-IF.
+
+           425-Search-Rate-Table.
+               CONTINUE.
+
+           415-Stamp-Pay-Period-Date.
+               CALL "DateFormat" USING LK_Current_Date
+               MOVE LK_Current_Date TO PayPeriodDate.
+
            400-Write-Records.
-               WRITE EmployeeRecord FROM EmployeeRecords.
-           
+               PERFORM 415-Stamp-Pay-Period-Date
+               MOVE EmployeeRecords TO EmployeeRecord
+               WRITE EmployeeRecord
+                   INVALID KEY
+                       SET WS-Entry-Invalid TO TRUE
+                       MOVE "Employee Number already on file"
+                           TO WS-Reject-Reason
+                   NOT INVALID KEY
+                       ADD 1 TO WS-Record-Count
+                       PERFORM 375-Print-Detail-Line
+                       PERFORM 480-Write-Checkpoint
+                       MOVE "ADD" TO WS-Audit-Action
+                       PERFORM 490-Write-Audit-Record
+               END-WRITE.
+
+           450-Rewrite-Record.
+               PERFORM 415-Stamp-Pay-Period-Date
+               MOVE EmployeeRecords TO EmployeeRecord
+               REWRITE EmployeeRecord
+                   INVALID KEY
+                       SET WS-Entry-Invalid TO TRUE
+                       MOVE "Unable to rewrite employee record"
+                           TO WS-Reject-Reason
+                   NOT INVALID KEY
+                       PERFORM 480-Write-Checkpoint
+                       PERFORM 490-Write-Audit-Record
+               END-REWRITE.
+
+           480-Write-Checkpoint.
+               MOVE WS-Record-Count TO CK-Record-Count
+               MOVE WS-Grand-Total TO CK-Grand-Total
+               MOVE WS-Previous-Territory TO CK-Previous-Territory
+               MOVE WS-Previous-Office TO CK-Previous-Office
+               MOVE WS-Territory-Subtotal TO CK-Territory-Subtotal
+               MOVE WS-Run-Mode TO CK-Run-Mode
+               OPEN OUTPUT CheckpointFile
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile.
+
+           485-Clear-Checkpoint.
+               SET WS-Checkpoint-Should-Clear TO TRUE
+               OPEN INPUT CheckpointFile
+               IF WS-Checkpoint-Status = "00"
+                   READ CheckpointFile
+                       NOT AT END
+                           IF CK-Run-Mode NOT = WS-Run-Mode
+                               SET WS-Checkpoint-Should-Not-Clear TO TRUE
+                           END-IF
+                   END-READ
+                   CLOSE CheckpointFile
+               END-IF
+               IF WS-Checkpoint-Should-Clear
+                   MOVE 0 TO CK-Record-Count
+                   MOVE 0 TO CK-Grand-Total
+                   MOVE SPACES TO CK-Previous-Territory
+                   MOVE SPACES TO CK-Previous-Office
+                   MOVE 0 TO CK-Territory-Subtotal
+                   MOVE WS-Run-Mode TO CK-Run-Mode
+                   OPEN OUTPUT CheckpointFile
+                   WRITE CheckpointRecord
+                   CLOSE CheckpointFile
+               END-IF.
+
+           490-Write-Audit-Record.
+               CALL "DateFormat" USING LK_Current_Date
+               CALL "TimeFormats" USING LK_Current_Time
+
+               MOVE SPACES TO AuditLogLine
+               MOVE EmployeeNumber TO AL-EmployeeNumber
+               MOVE WS-Audit-Action TO AL-Action
+               MOVE WS-Operator-Id TO AL-Operator
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO AL-Date
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO AL-Time
+
+               MOVE SPACES TO AuditLogRecord
+               MOVE AuditLogLine TO AuditLogRecord
+               WRITE AuditLogRecord.
+
+           495-Write-Rejected-Record.
+               CALL "DateFormat" USING LK_Current_Date
+               CALL "TimeFormats" USING LK_Current_Time
+
+               ADD 1 TO WS-Reject-Count
+               MOVE SPACES TO RejectDetailLine
+               MOVE EmployeeNumber TO RJ-EmployeeNumber
+               MOVE WS-Reject-Reason TO RJ-Reason
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO RJ-Date
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO RJ-Time
+
+               MOVE SPACES TO RejectPrintLine
+               WRITE RejectPrintLine FROM RejectDetailLine AFTER ADVANCING 1.
+
+           498-Write-Reject-Total.
+               MOVE WS-Reject-Count TO RJ-Total-Count
+               MOVE SPACES TO RejectPrintLine
+               WRITE RejectPrintLine FROM RejectTotalLine AFTER ADVANCING 2.
+
            500-Close-Files.
-               CLOSE PayrollReport.
+               CLOSE PayrollReport
+               CLOSE TerrOffFile
+               CLOSE PayrollPrintFile
+               CLOSE ActiveEmployees
+               CLOSE TerminatedEmployees
+               CLOSE PayrollCsvFile
+               CLOSE AuditLog
+               CLOSE RejectReport
+               CLOSE SortedLoadFile
+               CLOSE DependentFile.
                
            600-FormatDate.
-           
+               CALL "DateFormat" USING LK_Current_Date
+               MOVE LK_Current_Month TO LK_Date_MDY_Month
+               MOVE LK_Current_Day TO LK_Date_MDY_Day
+               MOVE LK_Current_Year TO LK_Date_MDY_Year
+               MOVE LK_Date_MDY_Numeric TO HeaderDate.
+
            700-FormatTime.
-           
+               CALL "TimeFormats" USING LK_Current_Time
+               MOVE LK_Current_Hours TO LK_Time_HMS_Hours
+               MOVE LK_Current_Minute TO LK_Time_HMS_Minutes
+               MOVE LK_Current_Second TO LK_Time_HMS_Seconds
+               MOVE LK_Time_HMS_Numeric TO HeaderTime.
+
            800-Validations.
-           
-       End Program.
\ No newline at end of file
+               CALL "EmpValidate" USING EmployeeNumber, TerritoryNumber,
+                       OfficeNumber, SocialSecurityNumber,
+                       BankRoutingNumber, WS-Valid-Switch, WS-Reject-Reason
+               IF WS-Entry-Valid
+                   PERFORM 860-Validate-Territory-Office
+               END-IF.
+
+           860-Validate-Territory-Office.
+               MOVE TerritoryNumber TO TO-TerritoryNumber
+               MOVE OfficeNumber TO TO-OfficeNumber
+               READ TerrOffFile
+                   INVALID KEY
+                       SET WS-Entry-Invalid TO TRUE
+                       MOVE "Territory/Office combination not on file"
+                           TO WS-Reject-Reason
+                   NOT INVALID KEY
+                       IF TO-CurrencyCode NOT = SPACES
+                           MOVE TO-CurrencyCode TO CurrencyCode
+                       ELSE
+                           MOVE "USD" TO CurrencyCode
+                       END-IF
+               END-READ.
+
+           810-Validate-For-Add.
+               PERFORM 800-Validations
+               IF WS-Entry-Valid
+                   PERFORM 870-Check-Duplicate-Employee
+               END-IF.
+
+           870-Check-Duplicate-Employee.
+               MOVE EmployeeNumber TO PR-EmployeeNumber
+               READ PayrollReport
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-Entry-Invalid TO TRUE
+                       MOVE "Employee Number already on file"
+                           TO WS-Reject-Reason
+               END-READ.
+
+       End Program Chapter6-2.
